@@ -1,206 +1,869 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. GestionInventaire.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT produit-fichier ASSIGN TO "produits.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD produit-fichier.
-       01 produit-record.
-           05 produit-code            PIC X(10).
-           05 produit-nom             PIC X(30).
-           05 produit-categorie       PIC X(15).
-           05 produit-quantite        PIC 9(5).
-           05 produit-prix-unitaire   PIC 9(5)V99.
-
-       WORKING-STORAGE SECTION.
-       77 choix-utilisateur       PIC 9 VALUE 0.
-       77 recherche-code          PIC X(10).
-       77 recherche-nom           PIC X(30).
-       77 quantite-vendue         PIC 9(5).
-       77 total-vente             PIC 9(7)V99 VALUE 0.
-       77 seuil-reapprovisionnement PIC 9(5) VALUE 10.
-       77 confirmation            PIC X(1).
-       01 produit-temporaire.
-           05 temp-code            PIC X(10).
-           05 temp-nom             PIC X(30).
-           05 temp-categorie       PIC X(15).
-           05 temp-quantite        PIC 9(5).
-           05 temp-prix-unitaire   PIC 9(5)V99.
-
-       PROCEDURE DIVISION.
-       DEBUT.
-           PERFORM OUVRIR-FICHIER
-           PERFORM MENU-PRINCIPAL
-           PERFORM FERMER-FICHIER
-           STOP RUN.
-
-       MENU-PRINCIPAL.
-           DISPLAY "1. Ajouter un produit".
-           DISPLAY "2. Mettre à jour un produit".
-           DISPLAY "3. Supprimer un produit".
-           DISPLAY "4. Enregistrer une vente".
-           DISPLAY "5. Générer un rapport d'inventaire".
-           DISPLAY "6. Rechercher un produit par nom".
-           DISPLAY "7. Quitter".
-           ACCEPT choix-utilisateur.
-           EVALUATE choix-utilisateur
-               WHEN 1
-                   PERFORM AJOUTER-PRODUIT
-                   PERFORM MENU-PRINCIPAL
-               WHEN 2
-                   PERFORM METTRE-A-JOUR-PRODUIT
-                   PERFORM MENU-PRINCIPAL
-               WHEN 3
-                   PERFORM SUPPRIMER-PRODUIT
-                   PERFORM MENU-PRINCIPAL
-               WHEN 4
-                   PERFORM ENREGISTRER-VENTE
-                   PERFORM MENU-PRINCIPAL
-               WHEN 5
-                   PERFORM GENERER-RAPPORT
-                   PERFORM MENU-PRINCIPAL
-               WHEN 6
-                   PERFORM RECHERCHER-PRODUIT-NOM
-                   PERFORM MENU-PRINCIPAL
-               WHEN 7
-                   EXIT PROGRAM
-               WHEN OTHER
-                   DISPLAY "Choix invalide, essayez à nouveau."
-                   PERFORM MENU-PRINCIPAL
-           END-EVALUATE.
-
-       AJOUTER-PRODUIT.
-           DISPLAY "Entrez le code du produit : ".
-           ACCEPT produit-code.
-           DISPLAY "Entrez le nom du produit : ".
-           ACCEPT produit-nom.
-           DISPLAY "Entrez la catégorie du produit : ".
-           ACCEPT produit-categorie.
-           DISPLAY "Entrez la quantité en stock (nombre) : ".
-           ACCEPT produit-quantite.
-           IF produit-quantite NUMERIC
-               DISPLAY "Entrez le prix unitaire (ex : 100.50) : ".
-               ACCEPT produit-prix-unitaire
-               IF produit-prix-unitaire NUMERIC
-                   WRITE produit-record.
-                   DISPLAY "Produit ajouté avec succès !"
-               ELSE
-                   DISPLAY "Erreur : Le prix unitaire doit être un nombre."
-                   PERFORM AJOUTER-PRODUIT
-               END-IF
-           ELSE
-               DISPLAY "Erreur : La quantité doit être un nombre."
-               PERFORM AJOUTER-PRODUIT
-           END-IF.
-
-       METTRE-A-JOUR-PRODUIT.
-           DISPLAY "Entrez le code du produit à mettre à jour : ".
-           ACCEPT recherche-code.
-           PERFORM RECHERCHER-PRODUIT.
-           IF temp-code = recherche-code
-               DISPLAY "Produit trouvé : " temp-nom.
-               DISPLAY "Entrez le nouveau nom du produit : ".
-               ACCEPT temp-nom.
-               DISPLAY "Entrez la nouvelle catégorie : ".
-               ACCEPT temp-categorie.
-               DISPLAY "Entrez la nouvelle quantité : ".
-               ACCEPT temp-quantite.
-               DISPLAY "Entrez le nouveau prix unitaire : ".
-               ACCEPT temp-prix-unitaire.
-               REWRITE produit-record FROM produit-temporaire.
-               DISPLAY "Produit mis à jour avec succès !"
-           ELSE
-               DISPLAY "Produit non trouvé."
-           END-IF.
-
-       SUPPRIMER-PRODUIT.
-           DISPLAY "Entrez le code du produit à supprimer : ".
-           ACCEPT recherche-code.
-           PERFORM RECHERCHER-PRODUIT.
-           IF temp-code = recherche-code
-               DISPLAY "Produit trouvé : " temp-nom.
-               DISPLAY "Confirmez la suppression (O/N) : ".
-               ACCEPT confirmation.
-               IF confirmation = "O"
-                   DELETE produit-fichier.
-                   DISPLAY "Produit supprimé avec succès."
-               ELSE
-                   DISPLAY "Suppression annulée."
-               END-IF
-           ELSE
-               DISPLAY "Produit non trouvé."
-           END-IF.
-
-       ENREGISTRER-VENTE.
-           DISPLAY "Entrez le code du produit vendu : ".
-           ACCEPT recherche-code.
-           PERFORM RECHERCHER-PRODUIT.
-           IF temp-code = recherche-code
-               DISPLAY "Entrez la quantité vendue : ".
-               ACCEPT quantite-vendue
-               IF temp-quantite >= quantite-vendue
-                   COMPUTE temp-quantite = temp-quantite - quantite-vendue
-                   COMPUTE total-vente = quantite-vendue * temp-prix-unitaire
-                   REWRITE produit-record FROM produit-temporaire
-                   DISPLAY "Vente enregistrée, total : " total-vente
-               ELSE
-                   DISPLAY "Quantité insuffisante en stock."
-               END-IF
-           ELSE
-               DISPLAY "Produit non trouvé."
-           END-IF.
-
-       RECHERCHER-PRODUIT.
-           OPEN INPUT produit-fichier.
-           PERFORM UNTIL produit-code = recherche-code OR AT END
-               READ produit-fichier INTO produit-temporaire
-                   AT END
-                       DISPLAY "Produit non trouvé."
-                       EXIT PERFORM
-           END-PERFORM.
-           CLOSE produit-fichier.
-
-       RECHERCHER-PRODUIT-NOM.
-           DISPLAY "Entrez le nom du produit à rechercher : ".
-           ACCEPT recherche-nom.
-           OPEN INPUT produit-fichier.
-           PERFORM UNTIL AT END
-               READ produit-fichier INTO produit-temporaire
-                   AT END
-                       DISPLAY "Fin de la recherche."
-                       EXIT PERFORM
-               IF temp-nom = recherche-nom
-                   DISPLAY "Produit trouvé : " temp-nom ", Code : " temp-code
-               END-IF
-           END-PERFORM.
-           CLOSE produit-fichier.
-
-       GENERER-RAPPORT.
-           DISPLAY "Rapport d'inventaire :".
-           OPEN INPUT produit-fichier.
-           PERFORM UNTIL AT END
-               READ produit-fichier INTO produit-temporaire
-                   AT END
-                       EXIT PERFORM
-               IF temp-quantite < seuil-reapprovisionnement
-                   DISPLAY "Produit : " temp-nom ", Code : " temp-code ", Quantité : " temp-quantite
-               END-IF
-           END-PERFORM.
-           CLOSE produit-fichier.
-
-       OUVRIR-FICHIER.
-           OPEN I-O produit-fichier.
-           IF NOT EXISTS
-               DISPLAY "Le fichier de produit n'existe pas, création du fichier..."
-               OPEN OUTPUT produit-fichier
-               CLOSE produit-fichier
-               OPEN I-O produit-fichier
-           END-IF.
-
-       FERMER-FICHIER.
-           CLOSE produit-fichier.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GestionInventaire.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT produit-fichier ASSIGN TO "produits.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS produit-code
+               FILE STATUS IS statut-produit-fichier.
+           SELECT reception-fichier ASSIGN TO "reception.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS statut-reception-fichier.
+           SELECT vente-fichier ASSIGN TO "ventes.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS statut-vente-fichier.
+           SELECT archive-fichier ASSIGN TO "produits-archive.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS statut-archive-fichier.
+           SELECT lot-prix-fichier ASSIGN TO "lot-prix.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS statut-lot-prix-fichier.
+           SELECT lot-prix-journal-fichier ASSIGN TO "lot-prix-journal.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS statut-lot-prix-journal-fichier.
+           SELECT cloture-fichier ASSIGN TO "cloture.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS statut-cloture-fichier.
+           SELECT emplacement-fichier ASSIGN TO "stock-emplacement.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS emplacement-cle
+               FILE STATUS IS statut-emplacement-fichier.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD produit-fichier.
+       01 produit-record.
+           05 produit-code            PIC X(10).
+           05 produit-nom             PIC X(30).
+           05 produit-categorie       PIC X(15).
+           05 produit-quantite        PIC 9(5).
+           05 produit-prix-unitaire   PIC 9(5)V99.
+
+       FD reception-fichier.
+       01 reception-enregistrement.
+           05 reception-code          PIC X(10).
+           05 reception-quantite      PIC 9(5).
+           05 reception-date          PIC X(8).
+           05 reception-heure         PIC X(6).
+
+       FD vente-fichier.
+       01 vente-enregistrement.
+           05 vente-code              PIC X(10).
+           05 vente-categorie         PIC X(15).
+           05 vente-quantite          PIC 9(5).
+           05 vente-total             PIC 9(7)V99.
+           05 vente-date              PIC X(8).
+           05 vente-heure             PIC X(6).
+
+       FD archive-fichier.
+       01 archive-enregistrement.
+           05 archive-code            PIC X(10).
+           05 archive-nom             PIC X(30).
+           05 archive-categorie       PIC X(15).
+           05 archive-quantite        PIC 9(5).
+           05 archive-prix-unitaire   PIC 9(5)V99.
+           05 archive-date-suppression PIC X(8).
+           05 archive-statut          PIC X(1).
+
+       FD lot-prix-fichier.
+       01 lot-prix-enregistrement.
+           05 lot-type                PIC X(1).
+           05 lot-cle                 PIC X(15).
+           05 lot-mode                PIC X(1).
+           05 lot-valeur              PIC S9(5)V99.
+
+       FD lot-prix-journal-fichier.
+       01 lot-prix-journal-enregistrement.
+           05 journal-code            PIC X(10).
+           05 journal-ancien-prix     PIC 9(5)V99.
+           05 journal-nouveau-prix    PIC 9(5)V99.
+           05 journal-date            PIC X(8).
+
+       FD cloture-fichier.
+       01 cloture-enregistrement.
+           05 cloture-type            PIC X(1).
+           05 cloture-date            PIC X(8).
+           05 cloture-heure           PIC X(6).
+           05 cloture-code            PIC X(10).
+           05 cloture-nom             PIC X(30).
+           05 cloture-quantite        PIC 9(5).
+           05 cloture-prix-unitaire   PIC 9(5)V99.
+           05 cloture-valeur-stock    PIC 9(11)V99.
+           05 cloture-total-ventes    PIC 9(9)V99.
+
+       FD emplacement-fichier.
+       01 emplacement-enregistrement.
+           05 emplacement-cle.
+               10 emplacement-code-produit PIC X(10).
+               10 emplacement-code-lieu    PIC X(5).
+           05 emplacement-quantite    PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+       77 choix-utilisateur       PIC 99 VALUE 0.
+       77 recherche-code          PIC X(10).
+       77 recherche-nom           PIC X(30).
+       77 quantite-vendue         PIC 9(5).
+       77 total-vente             PIC 9(7)V99 VALUE 0.
+       77 seuil-reapprovisionnement PIC 9(5) VALUE 10.
+       77 confirmation            PIC X(1).
+       77 statut-produit-fichier  PIC X(2).
+       77 statut-reception-fichier PIC X(2).
+       77 statut-vente-fichier    PIC X(2).
+       77 statut-archive-fichier  PIC X(2).
+       77 statut-lot-prix-fichier PIC X(2).
+       77 statut-lot-prix-journal-fichier PIC X(2).
+       77 statut-cloture-fichier  PIC X(2).
+       77 produit-trouve          PIC X(1) VALUE "N".
+           88 produit-est-trouve  VALUE "O".
+       77 fin-fichier-produit     PIC X(1) VALUE "N".
+           88 fin-de-fichier-produit VALUE "O".
+       77 quantite-recue          PIC 9(5).
+       77 horodatage-courant      PIC X(21).
+       77 date-rapport-ventes     PIC X(8).
+       77 fin-fichier-ventes      PIC X(1) VALUE "N".
+           88 fin-de-fichier-ventes VALUE "O".
+       77 nombre-categories       PIC 9(3) VALUE 0.
+       77 indice-categorie        PIC 9(3).
+       77 categorie-cherchee      PIC X(1) VALUE "N".
+           88 categorie-est-trouvee VALUE "O".
+       77 indice-categorie-retenu PIC 9(3).
+       77 fin-fichier-archive     PIC X(1) VALUE "N".
+           88 fin-de-fichier-archive VALUE "O".
+       77 archive-trouvee         PIC X(1) VALUE "N".
+           88 archive-est-trouvee VALUE "O".
+       77 fin-fichier-lot         PIC X(1) VALUE "N".
+           88 fin-de-fichier-lot  VALUE "O".
+       77 prix-ancien             PIC 9(5)V99.
+       77 prix-calcule             PIC S9(7)V99.
+       77 recherche-nom-maj       PIC X(30).
+       77 temp-nom-maj            PIC X(30).
+       77 longueur-recherche-nom  PIC 9(3).
+       77 compteur-correspondance PIC 9(3).
+       77 total-ventes-periode    PIC 9(9)V99 VALUE 0.
+       77 date-derniere-cloture   PIC X(8) VALUE LOW-VALUES.
+       77 heure-derniere-cloture  PIC X(6) VALUE LOW-VALUES.
+       77 fin-fichier-cloture     PIC X(1) VALUE "N".
+           88 fin-de-fichier-cloture VALUE "O".
+       77 valeur-totale-inventaire PIC 9(11)V99 VALUE 0.
+       77 statut-emplacement-fichier PIC X(2).
+       77 lieu-saisi               PIC X(5).
+       77 emplacement-trouve       PIC X(1) VALUE "N".
+           88 emplacement-est-trouve VALUE "O".
+       77 fin-fichier-emplacement  PIC X(1) VALUE "N".
+           88 fin-de-fichier-emplacement VALUE "O".
+       77 emplacement-maj-reussie  PIC X(1) VALUE "N".
+           88 emplacement-maj-ok   VALUE "O".
+       01 emplacement-temporaire.
+           05 temp-emp-code-produit PIC X(10).
+           05 temp-emp-code-lieu    PIC X(5).
+           05 temp-emp-quantite     PIC 9(5).
+       01 table-ventes-categories.
+           05 ligne-categorie OCCURS 50 TIMES INDEXED BY idx-categorie.
+               10 cat-nom             PIC X(15).
+               10 cat-unites-vendues  PIC 9(7).
+               10 cat-revenu-total    PIC 9(9)V99.
+       01 produit-temporaire.
+           05 temp-code            PIC X(10).
+           05 temp-nom             PIC X(30).
+           05 temp-categorie       PIC X(15).
+           05 temp-quantite        PIC 9(5).
+           05 temp-prix-unitaire   PIC 9(5)V99.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           PERFORM OUVRIR-FICHIER
+           PERFORM MENU-PRINCIPAL
+           PERFORM FERMER-FICHIER
+           STOP RUN.
+
+       MENU-PRINCIPAL.
+           DISPLAY "1. Ajouter un produit"
+           DISPLAY "2. Mettre à jour un produit"
+           DISPLAY "3. Supprimer un produit"
+           DISPLAY "4. Enregistrer une vente"
+           DISPLAY "5. Générer un rapport d'inventaire"
+           DISPLAY "6. Rechercher un produit par nom"
+           DISPLAY "7. Réceptionner du stock"
+           DISPLAY "8. Rapport des ventes par catégorie"
+           DISPLAY "9. Lister les produits archivés"
+           DISPLAY "10. Restaurer un produit archivé"
+           DISPLAY "11. Exécuter une mise à jour de prix par lot"
+           DISPLAY "12. Clôturer la période"
+           DISPLAY "13. Quitter"
+           ACCEPT choix-utilisateur
+           EVALUATE choix-utilisateur
+               WHEN 1
+                   PERFORM AJOUTER-PRODUIT
+                   PERFORM MENU-PRINCIPAL
+               WHEN 2
+                   PERFORM METTRE-A-JOUR-PRODUIT
+                   PERFORM MENU-PRINCIPAL
+               WHEN 3
+                   PERFORM SUPPRIMER-PRODUIT
+                   PERFORM MENU-PRINCIPAL
+               WHEN 4
+                   PERFORM ENREGISTRER-VENTE
+                   PERFORM MENU-PRINCIPAL
+               WHEN 5
+                   PERFORM GENERER-RAPPORT
+                   PERFORM MENU-PRINCIPAL
+               WHEN 6
+                   PERFORM RECHERCHER-PRODUIT-NOM
+                   PERFORM MENU-PRINCIPAL
+               WHEN 7
+                   PERFORM RECEPTIONNER-STOCK
+                   PERFORM MENU-PRINCIPAL
+               WHEN 8
+                   PERFORM GENERER-RAPPORT-VENTES-CATEGORIE
+                   PERFORM MENU-PRINCIPAL
+               WHEN 9
+                   PERFORM LISTER-PRODUITS-ARCHIVES
+                   PERFORM MENU-PRINCIPAL
+               WHEN 10
+                   PERFORM RESTAURER-PRODUIT-ARCHIVE
+                   PERFORM MENU-PRINCIPAL
+               WHEN 11
+                   PERFORM EXECUTER-MAJ-PRIX-LOT
+                   PERFORM MENU-PRINCIPAL
+               WHEN 12
+                   PERFORM CLOTURER-PERIODE
+                   PERFORM MENU-PRINCIPAL
+               WHEN 13
+                   EXIT PROGRAM
+               WHEN OTHER
+                   DISPLAY "Choix invalide, essayez à nouveau."
+                   PERFORM MENU-PRINCIPAL
+           END-EVALUATE.
+
+       AJOUTER-PRODUIT.
+           DISPLAY "Entrez le code du produit : "
+           ACCEPT produit-code
+           IF produit-code = SPACES
+               DISPLAY "Erreur : Le code produit ne peut pas être vide."
+               PERFORM AJOUTER-PRODUIT
+           ELSE
+               MOVE produit-code TO recherche-code
+               PERFORM RECHERCHER-PRODUIT
+               IF produit-est-trouve
+                   DISPLAY "Erreur : Le code produit " produit-code " existe déjà."
+                   PERFORM AJOUTER-PRODUIT
+               ELSE
+                   PERFORM SAISIR-NOUVEAU-PRODUIT
+               END-IF
+           END-IF.
+
+       SAISIR-NOUVEAU-PRODUIT.
+           DISPLAY "Entrez le nom du produit : "
+           ACCEPT produit-nom
+           DISPLAY "Entrez la catégorie du produit : "
+           ACCEPT produit-categorie
+           DISPLAY "Entrez la quantité en stock (nombre) : "
+           ACCEPT produit-quantite
+           IF produit-quantite NUMERIC
+               DISPLAY "Entrez le prix unitaire (ex : 100.50) : "
+               ACCEPT produit-prix-unitaire
+               IF produit-prix-unitaire NUMERIC
+                   WRITE produit-record
+                       INVALID KEY
+                           DISPLAY "Erreur : Le code produit " produit-code " existe déjà."
+                       NOT INVALID KEY
+                           DISPLAY "Produit ajouté avec succès !"
+                           DISPLAY "Entrez l'emplacement initial du stock (entrepôt) : "
+                           ACCEPT lieu-saisi
+                           MOVE produit-code TO emplacement-code-produit
+                           MOVE lieu-saisi TO emplacement-code-lieu
+                           MOVE produit-quantite TO emplacement-quantite
+                           WRITE emplacement-enregistrement
+                               INVALID KEY
+                                   REWRITE emplacement-enregistrement
+                                       INVALID KEY
+                                           DISPLAY "Erreur : impossible d'initialiser le stock pour cet emplacement."
+                                   END-REWRITE
+                           END-WRITE
+                   END-WRITE
+               ELSE
+                   DISPLAY "Erreur : Le prix unitaire doit être un nombre."
+                   PERFORM AJOUTER-PRODUIT
+               END-IF
+           ELSE
+               DISPLAY "Erreur : La quantité doit être un nombre."
+               PERFORM AJOUTER-PRODUIT
+           END-IF.
+
+       METTRE-A-JOUR-PRODUIT.
+           DISPLAY "Entrez le code du produit à mettre à jour : "
+           ACCEPT recherche-code
+           PERFORM RECHERCHER-PRODUIT
+           IF produit-est-trouve
+               DISPLAY "Produit trouvé : " temp-nom
+               DISPLAY "Entrez le nouveau nom du produit : "
+               ACCEPT temp-nom
+               DISPLAY "Entrez la nouvelle catégorie : "
+               ACCEPT temp-categorie
+               DISPLAY "Quantité en stock (gérée par emplacement, non modifiable ici) : "
+                   temp-quantite
+               DISPLAY "Entrez le nouveau prix unitaire : "
+               ACCEPT temp-prix-unitaire
+               REWRITE produit-record FROM produit-temporaire
+               DISPLAY "Produit mis à jour avec succès !"
+           ELSE
+               DISPLAY "Produit non trouvé."
+           END-IF.
+
+       SUPPRIMER-PRODUIT.
+           DISPLAY "Entrez le code du produit à supprimer : "
+           ACCEPT recherche-code
+           PERFORM RECHERCHER-PRODUIT
+           IF produit-est-trouve
+               DISPLAY "Produit trouvé : " temp-nom
+               DISPLAY "Confirmez la suppression (O/N) : "
+               ACCEPT confirmation
+               IF confirmation = "O"
+                   PERFORM ARCHIVER-PRODUIT
+                   MOVE recherche-code TO produit-code
+                   DELETE produit-fichier
+                   DISPLAY "Produit supprimé avec succès."
+               ELSE
+                   DISPLAY "Suppression annulée."
+               END-IF
+           ELSE
+               DISPLAY "Produit non trouvé."
+           END-IF.
+
+       ARCHIVER-PRODUIT.
+           MOVE FUNCTION CURRENT-DATE TO horodatage-courant
+           MOVE temp-code TO archive-code
+           MOVE temp-nom TO archive-nom
+           MOVE temp-categorie TO archive-categorie
+           MOVE temp-quantite TO archive-quantite
+           MOVE temp-prix-unitaire TO archive-prix-unitaire
+           MOVE horodatage-courant(1:8) TO archive-date-suppression
+           MOVE "A" TO archive-statut
+           OPEN EXTEND archive-fichier
+           IF statut-archive-fichier = "35"
+               OPEN OUTPUT archive-fichier
+               CLOSE archive-fichier
+               OPEN EXTEND archive-fichier
+           END-IF
+           WRITE archive-enregistrement
+           CLOSE archive-fichier.
+
+       LISTER-PRODUITS-ARCHIVES.
+           DISPLAY "Produits archivés :"
+           MOVE "N" TO fin-fichier-archive
+           OPEN INPUT archive-fichier
+           IF statut-archive-fichier = "35"
+               DISPLAY "Aucun produit archivé pour le moment."
+           ELSE
+               PERFORM UNTIL fin-de-fichier-archive
+                   READ archive-fichier INTO archive-enregistrement
+                       AT END
+                           MOVE "O" TO fin-fichier-archive
+                       NOT AT END
+                           IF archive-statut = "A"
+                               DISPLAY "Code : " archive-code ", Nom : " archive-nom
+                                   ", Quantité : " archive-quantite
+                                   ", Supprimé le : " archive-date-suppression
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE archive-fichier
+           END-IF.
+
+       RESTAURER-PRODUIT-ARCHIVE.
+           DISPLAY "Entrez le code du produit archivé à restaurer : "
+           ACCEPT recherche-code
+           MOVE "N" TO fin-fichier-archive
+           MOVE "N" TO archive-trouvee
+           OPEN I-O archive-fichier
+           IF statut-archive-fichier = "35"
+               DISPLAY "Aucun produit archivé pour le moment."
+           ELSE
+               PERFORM UNTIL fin-de-fichier-archive OR archive-est-trouvee
+                   READ archive-fichier INTO archive-enregistrement
+                       AT END
+                           MOVE "O" TO fin-fichier-archive
+                       NOT AT END
+                           IF archive-code = recherche-code AND archive-statut = "A"
+                               MOVE "O" TO archive-trouvee
+                           END-IF
+                   END-READ
+               END-PERFORM
+               IF archive-est-trouvee
+                   MOVE "R" TO archive-statut
+                   REWRITE archive-enregistrement
+               END-IF
+               CLOSE archive-fichier
+           END-IF
+           IF archive-est-trouvee
+               MOVE archive-code TO produit-code
+               MOVE archive-nom TO produit-nom
+               MOVE archive-categorie TO produit-categorie
+               MOVE archive-quantite TO produit-quantite
+               MOVE archive-prix-unitaire TO produit-prix-unitaire
+               WRITE produit-record
+                   INVALID KEY
+                       DISPLAY "Erreur : Un produit avec ce code existe déjà."
+                   NOT INVALID KEY
+                       DISPLAY "Produit restauré avec succès : " produit-nom
+               END-WRITE
+           ELSE
+               DISPLAY "Aucun produit archivé trouvé avec ce code."
+           END-IF.
+
+       ENREGISTRER-VENTE.
+           DISPLAY "Entrez le code du produit vendu : "
+           ACCEPT recherche-code
+           PERFORM RECHERCHER-PRODUIT
+           IF produit-est-trouve
+               DISPLAY "Entrez l'emplacement de vente (entrepôt) : "
+               ACCEPT lieu-saisi
+               PERFORM RECHERCHER-STOCK-EMPLACEMENT
+               DISPLAY "Entrez la quantité vendue : "
+               ACCEPT quantite-vendue
+               IF NOT emplacement-est-trouve
+                   DISPLAY "Aucun stock enregistré pour ce produit à cet emplacement."
+               ELSE
+                   IF temp-emp-quantite >= quantite-vendue AND temp-quantite >= quantite-vendue
+                       COMPUTE temp-emp-quantite = temp-emp-quantite - quantite-vendue
+                       REWRITE emplacement-enregistrement FROM emplacement-temporaire
+                       COMPUTE temp-quantite = temp-quantite - quantite-vendue
+                       COMPUTE total-vente = quantite-vendue * temp-prix-unitaire
+                       REWRITE produit-record FROM produit-temporaire
+                       PERFORM ENREGISTRER-VENTE-JOURNAL
+                       DISPLAY "Vente enregistrée, total : " total-vente
+                   ELSE
+                       DISPLAY "Quantité insuffisante en stock à cet emplacement."
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "Produit non trouvé."
+           END-IF.
+
+       RECEPTIONNER-STOCK.
+           DISPLAY "Entrez le code du produit réceptionné : "
+           ACCEPT recherche-code
+           PERFORM RECHERCHER-PRODUIT
+           IF produit-est-trouve
+               DISPLAY "Produit trouvé : " temp-nom ", Quantité actuelle : " temp-quantite
+               DISPLAY "Entrez l'emplacement de réception (entrepôt) : "
+               ACCEPT lieu-saisi
+               DISPLAY "Entrez la quantité reçue : "
+               ACCEPT quantite-recue
+               IF quantite-recue NUMERIC
+                   PERFORM METTRE-A-JOUR-STOCK-EMPLACEMENT-RECEPTION
+                   IF emplacement-maj-ok
+                       COMPUTE temp-quantite = temp-quantite + quantite-recue
+                       REWRITE produit-record FROM produit-temporaire
+                       PERFORM ENREGISTRER-RECEPTION
+                       DISPLAY "Stock mis à jour, nouvelle quantité : " temp-quantite
+                   ELSE
+                       DISPLAY "Réception annulée : la mise à jour de l'emplacement a échoué."
+                   END-IF
+               ELSE
+                   DISPLAY "Erreur : La quantité reçue doit être un nombre."
+               END-IF
+           ELSE
+               DISPLAY "Produit non trouvé."
+           END-IF.
+
+       METTRE-A-JOUR-STOCK-EMPLACEMENT-RECEPTION.
+           MOVE "O" TO emplacement-maj-reussie
+           PERFORM RECHERCHER-STOCK-EMPLACEMENT
+           IF emplacement-est-trouve
+               COMPUTE temp-emp-quantite = temp-emp-quantite + quantite-recue
+               REWRITE emplacement-enregistrement FROM emplacement-temporaire
+                   INVALID KEY
+                       MOVE "N" TO emplacement-maj-reussie
+                       DISPLAY "Erreur : impossible de mettre à jour l'emplacement pour ce produit."
+               END-REWRITE
+           ELSE
+               MOVE recherche-code TO emplacement-code-produit
+               MOVE lieu-saisi TO emplacement-code-lieu
+               MOVE quantite-recue TO emplacement-quantite
+               WRITE emplacement-enregistrement
+                   INVALID KEY
+                       MOVE "N" TO emplacement-maj-reussie
+                       DISPLAY "Erreur : impossible de créer l'emplacement pour ce produit."
+               END-WRITE
+           END-IF.
+
+       ENREGISTRER-VENTE-JOURNAL.
+           MOVE FUNCTION CURRENT-DATE TO horodatage-courant
+           MOVE recherche-code TO vente-code
+           MOVE temp-categorie TO vente-categorie
+           MOVE quantite-vendue TO vente-quantite
+           MOVE total-vente TO vente-total
+           MOVE horodatage-courant(1:8) TO vente-date
+           MOVE horodatage-courant(9:6) TO vente-heure
+           OPEN EXTEND vente-fichier
+           IF statut-vente-fichier = "35"
+               OPEN OUTPUT vente-fichier
+               CLOSE vente-fichier
+               OPEN EXTEND vente-fichier
+           END-IF
+           WRITE vente-enregistrement
+           CLOSE vente-fichier.
+
+       ENREGISTRER-RECEPTION.
+           MOVE FUNCTION CURRENT-DATE TO horodatage-courant
+           MOVE recherche-code TO reception-code
+           MOVE quantite-recue TO reception-quantite
+           MOVE horodatage-courant(1:8) TO reception-date
+           MOVE horodatage-courant(9:6) TO reception-heure
+           OPEN EXTEND reception-fichier
+           IF statut-reception-fichier = "35"
+               OPEN OUTPUT reception-fichier
+               CLOSE reception-fichier
+               OPEN EXTEND reception-fichier
+           END-IF
+           WRITE reception-enregistrement
+           CLOSE reception-fichier.
+
+       RECHERCHER-PRODUIT.
+           MOVE "N" TO produit-trouve
+           MOVE recherche-code TO produit-code
+           READ produit-fichier INTO produit-temporaire
+               INVALID KEY
+                   MOVE "N" TO produit-trouve
+               NOT INVALID KEY
+                   MOVE "O" TO produit-trouve
+           END-READ.
+
+       RECHERCHER-STOCK-EMPLACEMENT.
+           MOVE recherche-code TO emplacement-code-produit
+           MOVE lieu-saisi TO emplacement-code-lieu
+           READ emplacement-fichier INTO emplacement-temporaire
+               INVALID KEY
+                   MOVE "N" TO emplacement-trouve
+               NOT INVALID KEY
+                   MOVE "O" TO emplacement-trouve
+           END-READ.
+
+       RECHERCHER-PRODUIT-NOM.
+           DISPLAY "Entrez le nom du produit à rechercher (partiel, insensible à la casse) : "
+           ACCEPT recherche-nom
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(recherche-nom)) TO recherche-nom-maj
+           COMPUTE longueur-recherche-nom = FUNCTION LENGTH(FUNCTION TRIM(recherche-nom))
+           MOVE "N" TO fin-fichier-produit
+           MOVE LOW-VALUES TO produit-code
+           START produit-fichier KEY IS NOT LESS THAN produit-code
+               INVALID KEY
+                   MOVE "O" TO fin-fichier-produit
+           END-START
+           PERFORM UNTIL fin-de-fichier-produit
+               READ produit-fichier NEXT RECORD INTO produit-temporaire
+                   AT END
+                       MOVE "O" TO fin-fichier-produit
+                   NOT AT END
+                       IF longueur-recherche-nom > 0
+                           MOVE FUNCTION UPPER-CASE(temp-nom) TO temp-nom-maj
+                           MOVE 0 TO compteur-correspondance
+                           INSPECT temp-nom-maj TALLYING compteur-correspondance
+                               FOR ALL recherche-nom-maj(1:longueur-recherche-nom)
+                           IF compteur-correspondance > 0
+                               DISPLAY "Produit trouvé : " temp-nom ", Code : " temp-code
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           DISPLAY "Fin de la recherche.".
+
+       GENERER-RAPPORT.
+           DISPLAY "Rapport d'inventaire :"
+           MOVE "N" TO fin-fichier-produit
+           MOVE LOW-VALUES TO produit-code
+           START produit-fichier KEY IS NOT LESS THAN produit-code
+               INVALID KEY
+                   MOVE "O" TO fin-fichier-produit
+           END-START
+           PERFORM UNTIL fin-de-fichier-produit
+               READ produit-fichier NEXT RECORD INTO produit-temporaire
+                   AT END
+                       MOVE "O" TO fin-fichier-produit
+                   NOT AT END
+                       IF temp-quantite < seuil-reapprovisionnement
+                           DISPLAY "Produit : " temp-nom ", Code : " temp-code ", Quantité totale : " temp-quantite
+                           PERFORM AFFICHER-STOCK-PAR-EMPLACEMENT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       AFFICHER-STOCK-PAR-EMPLACEMENT.
+           MOVE temp-code TO emplacement-code-produit
+           MOVE LOW-VALUES TO emplacement-code-lieu
+           MOVE "N" TO fin-fichier-emplacement
+           START emplacement-fichier KEY IS NOT LESS THAN emplacement-cle
+               INVALID KEY
+                   MOVE "O" TO fin-fichier-emplacement
+           END-START
+           PERFORM UNTIL fin-de-fichier-emplacement
+               READ emplacement-fichier NEXT RECORD INTO emplacement-temporaire
+                   AT END
+                       MOVE "O" TO fin-fichier-emplacement
+                   NOT AT END
+                       IF temp-emp-code-produit NOT = temp-code
+                           MOVE "O" TO fin-fichier-emplacement
+                       ELSE
+                           DISPLAY "    Emplacement : " temp-emp-code-lieu ", Quantité : " temp-emp-quantite
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CLOTURER-PERIODE.
+           DISPLAY "Clôture de la période en cours..."
+           MOVE FUNCTION CURRENT-DATE TO horodatage-courant
+           MOVE 0 TO valeur-totale-inventaire
+           PERFORM DETERMINER-DERNIERE-CLOTURE
+           PERFORM CALCULER-VENTES-PERIODE
+           MOVE "N" TO fin-fichier-produit
+           MOVE LOW-VALUES TO produit-code
+           OPEN EXTEND cloture-fichier
+           IF statut-cloture-fichier = "35"
+               OPEN OUTPUT cloture-fichier
+               CLOSE cloture-fichier
+               OPEN EXTEND cloture-fichier
+           END-IF
+           START produit-fichier KEY IS NOT LESS THAN produit-code
+               INVALID KEY
+                   MOVE "O" TO fin-fichier-produit
+           END-START
+           PERFORM UNTIL fin-de-fichier-produit
+               READ produit-fichier NEXT RECORD INTO produit-temporaire
+                   AT END
+                       MOVE "O" TO fin-fichier-produit
+                   NOT AT END
+                       PERFORM ENREGISTRER-LIGNE-CLOTURE
+               END-READ
+           END-PERFORM
+           PERFORM ENREGISTRER-LIGNE-TOTAL-CLOTURE
+           CLOSE cloture-fichier
+           DISPLAY "Valeur totale de l'inventaire clôturé : " valeur-totale-inventaire
+           DISPLAY "Total des ventes de la période clôturée : " total-ventes-periode
+           DISPLAY "Période clôturée, snapshot et total des ventes enregistrés dans cloture.dat.".
+
+       DETERMINER-DERNIERE-CLOTURE.
+           MOVE LOW-VALUES TO date-derniere-cloture
+           MOVE LOW-VALUES TO heure-derniere-cloture
+           MOVE "N" TO fin-fichier-cloture
+           OPEN INPUT cloture-fichier
+           IF statut-cloture-fichier NOT = "35"
+               PERFORM UNTIL fin-de-fichier-cloture
+                   READ cloture-fichier INTO cloture-enregistrement
+                       AT END
+                           MOVE "O" TO fin-fichier-cloture
+                       NOT AT END
+                           IF cloture-type = "T" AND
+                               (cloture-date > date-derniere-cloture OR
+                               (cloture-date = date-derniere-cloture AND
+                                cloture-heure > heure-derniere-cloture))
+                               MOVE cloture-date TO date-derniere-cloture
+                               MOVE cloture-heure TO heure-derniere-cloture
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE cloture-fichier
+           END-IF.
+
+       CALCULER-VENTES-PERIODE.
+           MOVE 0 TO total-ventes-periode
+           MOVE "N" TO fin-fichier-ventes
+           OPEN INPUT vente-fichier
+           IF statut-vente-fichier NOT = "35"
+               PERFORM UNTIL fin-de-fichier-ventes
+                   READ vente-fichier INTO vente-enregistrement
+                       AT END
+                           MOVE "O" TO fin-fichier-ventes
+                       NOT AT END
+                           IF vente-date > date-derniere-cloture OR
+                               (vente-date = date-derniere-cloture AND
+                                vente-heure > heure-derniere-cloture)
+                               ADD vente-total TO total-ventes-periode
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE vente-fichier
+           END-IF.
+
+       ENREGISTRER-LIGNE-CLOTURE.
+           MOVE "D" TO cloture-type
+           MOVE horodatage-courant(1:8) TO cloture-date
+           MOVE temp-code TO cloture-code
+           MOVE temp-nom TO cloture-nom
+           MOVE temp-quantite TO cloture-quantite
+           MOVE temp-prix-unitaire TO cloture-prix-unitaire
+           COMPUTE cloture-valeur-stock = temp-quantite * temp-prix-unitaire
+           MOVE 0 TO cloture-total-ventes
+           ADD cloture-valeur-stock TO valeur-totale-inventaire
+           WRITE cloture-enregistrement.
+
+       ENREGISTRER-LIGNE-TOTAL-CLOTURE.
+           MOVE "T" TO cloture-type
+           MOVE horodatage-courant(1:8) TO cloture-date
+           MOVE horodatage-courant(9:6) TO cloture-heure
+           MOVE SPACES TO cloture-code
+           MOVE SPACES TO cloture-nom
+           MOVE 0 TO cloture-quantite
+           MOVE 0 TO cloture-prix-unitaire
+           MOVE valeur-totale-inventaire TO cloture-valeur-stock
+           MOVE total-ventes-periode TO cloture-total-ventes
+           WRITE cloture-enregistrement.
+
+       EXECUTER-MAJ-PRIX-LOT.
+           DISPLAY "Exécution de la mise à jour de prix par lot (lot-prix.dat)..."
+           MOVE "N" TO fin-fichier-lot
+           OPEN INPUT lot-prix-fichier
+           IF statut-lot-prix-fichier = "35"
+               DISPLAY "Erreur : le fichier lot-prix.dat n'existe pas."
+           ELSE
+               OPEN EXTEND lot-prix-journal-fichier
+               IF statut-lot-prix-journal-fichier = "35"
+                   OPEN OUTPUT lot-prix-journal-fichier
+                   CLOSE lot-prix-journal-fichier
+                   OPEN EXTEND lot-prix-journal-fichier
+               END-IF
+               PERFORM UNTIL fin-de-fichier-lot
+                   READ lot-prix-fichier INTO lot-prix-enregistrement
+                       AT END
+                           MOVE "O" TO fin-fichier-lot
+                       NOT AT END
+                           PERFORM TRAITER-LIGNE-LOT-PRIX
+                   END-READ
+               END-PERFORM
+               CLOSE lot-prix-fichier
+               CLOSE lot-prix-journal-fichier
+               DISPLAY "Mise à jour de prix par lot terminée."
+           END-IF.
+
+       TRAITER-LIGNE-LOT-PRIX.
+           EVALUATE lot-type
+               WHEN "P"
+                   MOVE lot-cle(1:10) TO recherche-code
+                   PERFORM RECHERCHER-PRODUIT
+                   IF produit-est-trouve
+                       PERFORM APPLIQUER-AJUSTEMENT-PRIX
+                   END-IF
+               WHEN "C"
+                   PERFORM AJUSTER-PRIX-PAR-CATEGORIE
+               WHEN OTHER
+                   DISPLAY "Ligne de lot-prix.dat invalide, type : " lot-type
+           END-EVALUATE.
+
+       AJUSTER-PRIX-PAR-CATEGORIE.
+           MOVE "N" TO fin-fichier-produit
+           MOVE LOW-VALUES TO produit-code
+           START produit-fichier KEY IS NOT LESS THAN produit-code
+               INVALID KEY
+                   MOVE "O" TO fin-fichier-produit
+           END-START
+           PERFORM UNTIL fin-de-fichier-produit
+               READ produit-fichier NEXT RECORD INTO produit-temporaire
+                   AT END
+                       MOVE "O" TO fin-fichier-produit
+                   NOT AT END
+                       IF temp-categorie = lot-cle
+                           PERFORM APPLIQUER-AJUSTEMENT-PRIX
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       APPLIQUER-AJUSTEMENT-PRIX.
+           MOVE temp-prix-unitaire TO prix-ancien
+           IF lot-mode = "P"
+               COMPUTE prix-calcule ROUNDED =
+                   prix-ancien + (prix-ancien * lot-valeur / 100)
+           ELSE
+               COMPUTE prix-calcule ROUNDED = prix-ancien + lot-valeur
+           END-IF
+           IF prix-calcule < 0 OR prix-calcule > 99999.99
+               DISPLAY "Avertissement : ajustement ignoré pour " temp-code
+                   ", le prix résultant est hors limites (négatif ou supérieur à 99999.99)."
+           ELSE
+               MOVE prix-calcule TO temp-prix-unitaire
+               REWRITE produit-record FROM produit-temporaire
+               MOVE temp-code TO journal-code
+               MOVE prix-ancien TO journal-ancien-prix
+               MOVE temp-prix-unitaire TO journal-nouveau-prix
+               MOVE FUNCTION CURRENT-DATE TO horodatage-courant
+               MOVE horodatage-courant(1:8) TO journal-date
+               WRITE lot-prix-journal-enregistrement
+           END-IF.
+
+       GENERER-RAPPORT-VENTES-CATEGORIE.
+           DISPLAY "Entrez la date du rapport (AAAAMMJJ) : "
+           ACCEPT date-rapport-ventes
+           MOVE 0 TO nombre-categories
+           MOVE "N" TO fin-fichier-ventes
+           OPEN INPUT vente-fichier
+           IF statut-vente-fichier = "35"
+               DISPLAY "Aucune vente enregistrée pour le moment."
+           ELSE
+               PERFORM UNTIL fin-de-fichier-ventes
+                   READ vente-fichier INTO vente-enregistrement
+                       AT END
+                           MOVE "O" TO fin-fichier-ventes
+                       NOT AT END
+                           IF vente-date = date-rapport-ventes
+                               PERFORM CUMULER-VENTE-PAR-CATEGORIE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE vente-fichier
+           END-IF
+           DISPLAY "Rapport des ventes par catégorie pour le " date-rapport-ventes " :"
+           PERFORM VARYING indice-categorie FROM 1 BY 1
+               UNTIL indice-categorie > nombre-categories
+               DISPLAY "Catégorie : " cat-nom(indice-categorie)
+                   ", Unités vendues : " cat-unites-vendues(indice-categorie)
+                   ", Chiffre d'affaires : " cat-revenu-total(indice-categorie)
+           END-PERFORM.
+
+       CUMULER-VENTE-PAR-CATEGORIE.
+           MOVE "N" TO categorie-cherchee
+           MOVE 0 TO indice-categorie-retenu
+           PERFORM VARYING indice-categorie FROM 1 BY 1
+               UNTIL indice-categorie > nombre-categories
+               IF cat-nom(indice-categorie) = vente-categorie
+                   MOVE "O" TO categorie-cherchee
+                   MOVE indice-categorie TO indice-categorie-retenu
+               END-IF
+           END-PERFORM
+           IF NOT categorie-est-trouvee
+               IF nombre-categories < 50
+                   ADD 1 TO nombre-categories
+                   MOVE nombre-categories TO indice-categorie-retenu
+                   MOVE vente-categorie TO cat-nom(indice-categorie-retenu)
+                   MOVE 0 TO cat-unites-vendues(indice-categorie-retenu)
+                   MOVE 0 TO cat-revenu-total(indice-categorie-retenu)
+                   MOVE "O" TO categorie-cherchee
+               ELSE
+                   DISPLAY "Avertissement : nombre maximal de catégories (50) atteint, catégorie ignorée : " vente-categorie
+               END-IF
+           END-IF
+           IF categorie-est-trouvee
+               ADD vente-quantite TO cat-unites-vendues(indice-categorie-retenu)
+               ADD vente-total TO cat-revenu-total(indice-categorie-retenu)
+           END-IF.
+
+       OUVRIR-FICHIER.
+           OPEN I-O produit-fichier
+           IF statut-produit-fichier = "35"
+               DISPLAY "Le fichier de produit n'existe pas, création du fichier..."
+               OPEN OUTPUT produit-fichier
+               CLOSE produit-fichier
+               OPEN I-O produit-fichier
+           END-IF
+           OPEN I-O emplacement-fichier
+           IF statut-emplacement-fichier = "35"
+               OPEN OUTPUT emplacement-fichier
+               CLOSE emplacement-fichier
+               OPEN I-O emplacement-fichier
+           END-IF.
+
+       FERMER-FICHIER.
+           CLOSE produit-fichier
+           CLOSE emplacement-fichier.
